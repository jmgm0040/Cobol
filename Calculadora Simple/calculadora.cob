@@ -1,49 +1,173 @@
              >>SOURCE FORMAT FREE
+      *>=============================================================*
+      *>  PROGRAM-ID.   Calculadora                                   *
+      *>  AUTHOR.       JMGM                                          *
+      *>  Calculadora interactiva de cuatro operaciones. Pide por     *
+      *>  ACCEPT el primer número, el segundo número y el operador,   *
+      *>  y muestra el resultado por pantalla.                        *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Motor de cálculo extraído a los          *
+      *>                      copybooks CALCFLDS/CALCCALC para         *
+      *>                      compartirlo con la variante por lotes    *
+      *>                      (CALCBAT). Sin cambio de comportamiento.  *
+      *>    2026-08-09  JMGM  Cada cálculo se registra en la bitácora  *
+      *>                      de auditoría CALCLOG (ver CALCLOGP).     *
+      *>    2026-08-09  JMGM  La corrida ahora es un ciclo de menú:     *
+      *>                      permite varios cálculos por sesión y      *
+      *>                      pregunta antes de cada uno si se desea    *
+      *>                      continuar o salir.                       *
+      *>    2026-08-09  JMGM  El mensaje de operador incluye % y ^.      *
+      *>    2026-08-09  JMGM  NUM1 y NUM2 se piden ahora como magnitud    *
+      *>                      (5 dígitos sin signo) más una pregunta      *
+      *>                      aparte de signo, validando que la           *
+      *>                      magnitud sea numérica y volviendo a         *
+      *>                      preguntar mientras no lo sea.               *
+      *>    2026-08-09  JMGM  Al terminar la sesión se imprime el          *
+      *>                      resumen de cierre del día (ver CALCCALC).    *
+      *>    2026-08-09  JMGM  La magnitud de NUM1/NUM2 se pide ahora en     *
+      *>                      formato NNNNN.NN (punto decimal incluido)     *
+      *>                      en vez de solo dígitos enteros, para que      *
+      *>                      la entrada interactiva vuelva a admitir       *
+      *>                      decimales sin perder la validación y el       *
+      *>                      reintento agregados antes.                    *
+      *>    2026-08-09  JMGM  Si la bitácora CALCLOG no se pudo abrir,       *
+      *>                      la corrida ya no continúa calculando sin      *
+      *>                      dejar rastro de auditoría: 0000-MAINLINE       *
+      *>                      se salta todo el ciclo de menú y cierra el     *
+      *>                      programa, igual que CALCBAT ya hace cuando    *
+      *>                      CALCIN/CALCOUT no se pueden abrir.             *
+      *>=============================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
+       AUTHOR. JMGM.
+       DATE-WRITTEN. 2026-08-09.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CALCLSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       COPY CALCLFD.
+
        WORKING-STORAGE SECTION.
 
-       01 NUM1         PIC 9(5) VALUE ZEROS.
-       01 NUM2         PIC 9(5) VALUE ZEROS.
-       01 OPERADOR     PIC X VALUE SPACE.
-       01 RESULTADO    PIC S9(10) VALUE ZEROS.
-       01 DIV-ERROR    PIC X VALUE SPACE.
+       COPY CALCFLDS.
+
+       01  CALC-CONTINUAR-SW        PIC X VALUE "S".
+           88  CALC-CONTINUAR           VALUE "S" "s".
+           88  CALC-TERMINAR             VALUE "N" "n".
+
+       01  CALC-ENT-NUM              PIC X(08) VALUE SPACES.
+       01  CALC-ENT-ENTERO-NUM       PIC 9(05) VALUE ZERO.
+       01  CALC-ENT-DECIMAL-NUM      PIC 9(02) VALUE ZERO.
+       01  CALC-ENT-SIGNO            PIC X VALUE "N".
+           88  CALC-ENT-NEGATIVO         VALUE "S" "s".
+       01  CALC-ENT-VALIDO-SW        PIC X VALUE "N".
+           88  CALC-ENT-VALIDO           VALUE "S".
 
        PROCEDURE DIVISION.
-           DISPLAY "Ingrese el primer número: ".
-           ACCEPT NUM1.
-
-           DISPLAY "Ingrese el segundo número: ".
-           ACCEPT NUM2.
-
-           DISPLAY "Ingrese el operador (+, -, *, /): ".
-           ACCEPT OPERADOR.
-
-           EVALUATE OPERADOR
-               WHEN "+"
-                   COMPUTE RESULTADO = NUM1 + NUM2
-                   DISPLAY "Resultado: " RESULTADO
-               WHEN "-"
-                   COMPUTE RESULTADO = NUM1 - NUM2
-                   DISPLAY "Resultado: " RESULTADO
-               WHEN "*"
-                   COMPUTE RESULTADO = NUM1 * NUM2
-                   DISPLAY "Resultado: " RESULTADO
-               WHEN "/"
-                   IF NUM2 = 0
-                       DISPLAY "Error: División por cero no permitida."
-                   ELSE
-                       COMPUTE RESULTADO = NUM1 / NUM2
-                       DISPLAY "Resultado: " RESULTADO
-                   END-IF
-               WHEN OTHER
-                   DISPLAY "Operador no válido."
-           END-EVALUATE.
 
+       0000-MAINLINE.
+           PERFORM 4900-ABRIR-BITACORA THRU 4900-EXIT.
+           IF CALC-LOG-ABIERTO
+               PERFORM 2000-PROCESAR-CALCULO THRU 2000-EXIT
+                   UNTIL CALC-TERMINAR
+           END-IF.
+           PERFORM 8000-IMPRIMIR-RESUMEN THRU 8000-EXIT.
+           IF CALC-LOG-ABIERTO
+               CLOSE CALC-LOG-FILE
+           END-IF.
            GOBACK.
+
+       2000-PROCESAR-CALCULO.
+           PERFORM 1000-PEDIR-DATOS THRU 1000-EXIT.
+           IF CALC-CONTINUAR
+               PERFORM 4000-CALCULAR-RESULTADO
+                   THRU 4000-CALCULAR-RESULTADO-EXIT
+               PERFORM 5000-REGISTRAR-BITACORA THRU 5000-EXIT
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       1000-PEDIR-DATOS.
+           DISPLAY "¿Desea realizar un cálculo? (S/N): ".
+           ACCEPT CALC-CONTINUAR-SW.
+
+           IF CALC-CONTINUAR
+               MOVE "N" TO CALC-ENT-VALIDO-SW
+               PERFORM 1100-PEDIR-NUM1 THRU 1100-EXIT
+                   UNTIL CALC-ENT-VALIDO
+
+               MOVE "N" TO CALC-ENT-VALIDO-SW
+               PERFORM 1200-PEDIR-NUM2 THRU 1200-EXIT
+                   UNTIL CALC-ENT-VALIDO
+
+               DISPLAY "Ingrese el operador (+, -, *, /, %, ^): "
+               ACCEPT CALC-OPERADOR
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-PEDIR-NUM1.
+           DISPLAY "Ingrese el primer número (formato NNNNN.NN, "
+               "sin signo, ej. 00123.45): ".
+           ACCEPT CALC-ENT-NUM.
+           IF CALC-ENT-NUM(6:1) = "."
+               AND CALC-ENT-NUM(1:5) IS NUMERIC
+               AND CALC-ENT-NUM(7:2) IS NUMERIC
+               MOVE CALC-ENT-NUM(1:5) TO CALC-ENT-ENTERO-NUM
+               MOVE CALC-ENT-NUM(7:2) TO CALC-ENT-DECIMAL-NUM
+               COMPUTE CALC-NUM1 =
+                   CALC-ENT-ENTERO-NUM + (CALC-ENT-DECIMAL-NUM / 100)
+               DISPLAY "¿Es negativo? (S/N): "
+               ACCEPT CALC-ENT-SIGNO
+               IF CALC-ENT-NEGATIVO
+                   COMPUTE CALC-NUM1 = CALC-NUM1 * -1
+               END-IF
+               SET CALC-ENT-VALIDO TO TRUE
+           ELSE
+               DISPLAY "Entrada no numérica. Use el formato "
+                   "NNNNN.NN, por ejemplo 00123.45."
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+       1200-PEDIR-NUM2.
+           DISPLAY "Ingrese el segundo número (formato NNNNN.NN, "
+               "sin signo, ej. 00123.45): ".
+           ACCEPT CALC-ENT-NUM.
+           IF CALC-ENT-NUM(6:1) = "."
+               AND CALC-ENT-NUM(1:5) IS NUMERIC
+               AND CALC-ENT-NUM(7:2) IS NUMERIC
+               MOVE CALC-ENT-NUM(1:5) TO CALC-ENT-ENTERO-NUM
+               MOVE CALC-ENT-NUM(7:2) TO CALC-ENT-DECIMAL-NUM
+               COMPUTE CALC-NUM2 =
+                   CALC-ENT-ENTERO-NUM + (CALC-ENT-DECIMAL-NUM / 100)
+               DISPLAY "¿Es negativo? (S/N): "
+               ACCEPT CALC-ENT-SIGNO
+               IF CALC-ENT-NEGATIVO
+                   COMPUTE CALC-NUM2 = CALC-NUM2 * -1
+               END-IF
+               SET CALC-ENT-VALIDO TO TRUE
+           ELSE
+               DISPLAY "Entrada no numérica. Use el formato "
+                   "NNNNN.NN, por ejemplo 00123.45."
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+       COPY CALCCALC.
+
+       COPY CALCLOGP.
+
        END PROGRAM Calculadora.
