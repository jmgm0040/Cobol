@@ -0,0 +1,33 @@
+      *>=============================================================*
+      *>  CALCLFD.CPY                                                 *
+      *>  FD y diseño de registro del archivo de bitácora de          *
+      *>  auditoría, compartido por los programas que usan el motor   *
+      *>  de cálculo. Cada línea deja constancia de fecha, hora,       *
+      *>  NUM1, OPERADOR, NUM2 y RESULTADO de un cálculo, para poder   *
+      *>  sustentar una cifra después de que la pantalla ya se borró. *
+      *>  Se incluye con COPY en la FILE SECTION.                     *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial.                        *
+      *>    2026-08-09  JMGM  CL-NUM1/CL-NUM2 se ajustan a -(4)9.99     *
+      *>                      para que sus 5 posiciones de entero        *
+      *>                      coincidan exactamente con las de           *
+      *>                      CALC-NUM1/CALC-NUM2 (PIC S9(5)V99), igual   *
+      *>                      que CL-RESULTADO ya coincide con las 10     *
+      *>                      de CALC-RESULTADO.                         *
+      *>=============================================================*
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-REC.
+           05  CL-FECHA                PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-HORA                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-NUM1                 PIC -(4)9.99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-OPERADOR             PIC X.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-NUM2                 PIC -(4)9.99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-RESULTADO            PIC -(9)9.99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  CL-DIV-ERROR            PIC X.
