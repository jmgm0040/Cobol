@@ -0,0 +1,66 @@
+      *>=============================================================*
+      *>  CALCLOGP.CPY                                                *
+      *>  Registra en la bitácora de auditoría el cálculo que acaba   *
+      *>  de resolver 4000-CALCULAR-RESULTADO: fecha, hora, NUM1,      *
+      *>  OPERADOR, NUM2, RESULTADO y si hubo error. El programa que   *
+      *>  la incluye debe llamar primero a 4900-ABRIR-BITACORA (en     *
+      *>  su inicialización) y a 4900-CERRAR-BITACORA al terminar.     *
+      *>  Se incluye con COPY dentro de la PROCEDURE DIVISION.         *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial.                        *
+      *>    2026-08-09  JMGM  Se agrega 4900-ABRIR-BITACORA: si la      *
+      *>                      bitácora todavía no existe (primera       *
+      *>                      corrida) se crea con OPEN OUTPUT; si ya   *
+      *>                      existe se abre con OPEN EXTEND para       *
+      *>                      añadir al final. El CLOSE intermedio es   *
+      *>                      necesario para que el runtime libere el   *
+      *>                      archivo tras el intento de OPEN EXTEND     *
+      *>                      fallido antes de reabrirlo con OUTPUT.     *
+      *>    2026-08-09  JMGM  5000-REGISTRAR-BITACORA inicializa        *
+      *>                      CALC-LOG-REC con MOVE SPACES antes de     *
+      *>                      poblar los campos, para que los FILLER    *
+      *>                      de relleno queden en blanco en vez de      *
+      *>                      conservar basura de memoria.               *
+      *>    2026-08-09  JMGM  Al final de la secuencia de apertura se     *
+      *>                      confirma CALC-LOG-OK; si ni el OPEN        *
+      *>                      EXTEND ni el OPEN OUTPUT de respaldo        *
+      *>                      dejaron la bitácora abierta, se avisa y    *
+      *>                      se marca el RETURN-CODE del job.            *
+      *>    2026-08-09  JMGM  El resultado de la apertura se conserva     *
+      *>                      en CALC-LOG-ABIERTO-SW (y ya no solo en     *
+      *>                      CALC-LOG-STATUS, que un WRITE posterior     *
+      *>                      vuelve a pisar), para que el programa que   *
+      *>                      la incluye pueda detener la corrida por     *
+      *>                      completo en vez de seguir calculando sin    *
+      *>                      dejar rastro en la auditoría.                *
+      *>=============================================================*
+       4900-ABRIR-BITACORA.
+           OPEN EXTEND CALC-LOG-FILE.
+           IF CALC-LOG-NOT-FOUND
+               CLOSE CALC-LOG-FILE
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF.
+           IF CALC-LOG-OK
+               SET CALC-LOG-ABIERTO TO TRUE
+           ELSE
+               DISPLAY "Error: no se pudo abrir la bitácora CALCLOG."
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       4900-EXIT.
+           EXIT.
+
+       5000-REGISTRAR-BITACORA.
+           MOVE SPACES TO CALC-LOG-REC.
+           ACCEPT CL-FECHA FROM DATE YYYYMMDD.
+           ACCEPT CL-HORA FROM TIME.
+           MOVE CALC-NUM1           TO CL-NUM1.
+           MOVE CALC-OPERADOR       TO CL-OPERADOR.
+           MOVE CALC-NUM2           TO CL-NUM2.
+           MOVE CALC-RESULTADO      TO CL-RESULTADO.
+           MOVE CALC-DIV-ERROR      TO CL-DIV-ERROR.
+           WRITE CALC-LOG-REC.
+
+       5000-EXIT.
+           EXIT.
