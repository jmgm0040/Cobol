@@ -0,0 +1,15 @@
+      *>=============================================================*
+      *>  CALCLSEL.CPY                                                *
+      *>  Cláusula SELECT del archivo de bitácora de auditoría,       *
+      *>  compartida por los programas que usan el motor de cálculo.  *
+      *>  Se incluye con COPY en FILE-CONTROL.                        *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial.                        *
+      *>    2026-08-09  JMGM  Se agrega FILE STATUS para distinguir    *
+      *>                      la primera corrida (archivo inexistente) *
+      *>                      de las corridas siguientes (EXTEND).     *
+      *>=============================================================*
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-LOG-STATUS.
