@@ -0,0 +1,150 @@
+      *>=============================================================*
+      *>  CALCCALC.CPY                                                *
+      *>  Lógica de cálculo compartida: evalúa CALC-OPERADOR sobre     *
+      *>  CALC-NUM1 / CALC-NUM2 y deja el resultado en CALC-RESULTADO. *
+      *>  Se incluye con COPY dentro de la PROCEDURE DIVISION de cada  *
+      *>  programa que usa el motor (interactivo y por lotes), de modo *
+      *>  que ambos compartan exactamente la misma regla de negocio.   *
+      *>  El programa que la incluye debe definir el párrafo           *
+      *>  4000-CALCULAR-RESULTADO-EXIT como salida.                    *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial - extraída de             *
+      *>                      calculadora.cob al separar la variante    *
+      *>                      por lotes.                                *
+      *>    2026-08-09  JMGM  División por cero y operador no válido     *
+      *>                      ahora fijan CALC-DIV-ERROR y dejan el      *
+      *>                      RETURN-CODE del job en un valor distinto   *
+      *>                      de cero, en vez de limitarse a un DISPLAY. *
+      *>    2026-08-09  JMGM  Los cuatro COMPUTE pasan a ROUNDED ahora    *
+      *>                      que CALC-NUM1/CALC-NUM2 traen decimales.    *
+      *>    2026-08-09  JMGM  Los cuatro COMPUTE agregan ON SIZE ERROR    *
+      *>                      para que un desbordamiento termine en un    *
+      *>                      mensaje explícito y en CALC-DIV-ERROR-ON,   *
+      *>                      en vez de truncar el resultado en silencio. *
+      *>    2026-08-09  JMGM  Se agregan los operadores de módulo (%,      *
+      *>                      DIVIDE ... REMAINDER) y de exponente (^,     *
+      *>                      COMPUTE con **).                            *
+      *>    2026-08-09  JMGM  El resultado se muestra con               *
+      *>                      CALC-RESULTADO-ED (signo, punto decimal y   *
+      *>                      ceros a la izquierda suprimidos). Se         *
+      *>                      llevan contadores de cálculos/errores y      *
+      *>                      un total acumulado para el resumen de        *
+      *>                      cierre del día (8000-IMPRIMIR-RESUMEN).      *
+      *>    2026-08-09  JMGM  CALC-RESULTADO se limpia a ceros al          *
+      *>                      comenzar cada cálculo, para que un           *
+      *>                      renglón de error nunca arrastre el           *
+      *>                      resultado de un cálculo anterior hacia la    *
+      *>                      bitácora o el archivo de salida.             *
+      *>=============================================================*
+       4000-CALCULAR-RESULTADO.
+           SET CALC-DIV-ERROR-OFF TO TRUE.
+           MOVE ZEROS TO CALC-RESULTADO.
+           EVALUATE CALC-OPERADOR
+               WHEN "+"
+                   COMPUTE CALC-RESULTADO ROUNDED =
+                       CALC-NUM1 + CALC-NUM2
+                       ON SIZE ERROR
+                           DISPLAY "Error: resultado demasiado grande."
+                           SET CALC-DIV-ERROR-ON TO TRUE
+                           MOVE 16 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                           DISPLAY "Resultado: " CALC-RESULTADO-ED
+                   END-COMPUTE
+               WHEN "-"
+                   COMPUTE CALC-RESULTADO ROUNDED =
+                       CALC-NUM1 - CALC-NUM2
+                       ON SIZE ERROR
+                           DISPLAY "Error: resultado demasiado grande."
+                           SET CALC-DIV-ERROR-ON TO TRUE
+                           MOVE 16 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                           DISPLAY "Resultado: " CALC-RESULTADO-ED
+                   END-COMPUTE
+               WHEN "*"
+                   COMPUTE CALC-RESULTADO ROUNDED =
+                       CALC-NUM1 * CALC-NUM2
+                       ON SIZE ERROR
+                           DISPLAY "Error: resultado demasiado grande."
+                           SET CALC-DIV-ERROR-ON TO TRUE
+                           MOVE 16 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                           DISPLAY "Resultado: " CALC-RESULTADO-ED
+                   END-COMPUTE
+               WHEN "/"
+                   IF CALC-NUM2 = 0
+                       DISPLAY "Error: División por cero no permitida."
+                       SET CALC-DIV-ERROR-ON TO TRUE
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       COMPUTE CALC-RESULTADO ROUNDED =
+                           CALC-NUM1 / CALC-NUM2
+                           ON SIZE ERROR
+                               DISPLAY "Error: resultado demasiado grande."
+                               SET CALC-DIV-ERROR-ON TO TRUE
+                               MOVE 16 TO RETURN-CODE
+                           NOT ON SIZE ERROR
+                               MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                               DISPLAY "Resultado: " CALC-RESULTADO-ED
+                       END-COMPUTE
+                   END-IF
+               WHEN "%"
+                   IF CALC-NUM2 = 0
+                       DISPLAY "Error: División por cero no permitida."
+                       SET CALC-DIV-ERROR-ON TO TRUE
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       DIVIDE CALC-NUM1 BY CALC-NUM2
+                           GIVING CALC-COCIENTE
+                           REMAINDER CALC-RESULTADO
+                           ON SIZE ERROR
+                               DISPLAY "Error: resultado demasiado grande."
+                               SET CALC-DIV-ERROR-ON TO TRUE
+                               MOVE 16 TO RETURN-CODE
+                           NOT ON SIZE ERROR
+                               MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                               DISPLAY "Resultado: " CALC-RESULTADO-ED
+                       END-DIVIDE
+                   END-IF
+               WHEN "^"
+                   COMPUTE CALC-RESULTADO ROUNDED =
+                       CALC-NUM1 ** CALC-NUM2
+                       ON SIZE ERROR
+                           DISPLAY "Error: resultado demasiado grande."
+                           SET CALC-DIV-ERROR-ON TO TRUE
+                           MOVE 16 TO RETURN-CODE
+                       NOT ON SIZE ERROR
+                           MOVE CALC-RESULTADO TO CALC-RESULTADO-ED
+                           DISPLAY "Resultado: " CALC-RESULTADO-ED
+                   END-COMPUTE
+               WHEN OTHER
+                   DISPLAY "Operador no válido."
+                   SET CALC-DIV-ERROR-ON TO TRUE
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+           ADD 1 TO CALC-CONTADOR-CALC.
+           IF CALC-DIV-ERROR-ON
+               ADD 1 TO CALC-CONTADOR-ERROR
+           ELSE
+               ADD CALC-RESULTADO TO CALC-TOTAL-ACUM
+           END-IF.
+
+       4000-CALCULAR-RESULTADO-EXIT.
+           EXIT.
+
+       8000-IMPRIMIR-RESUMEN.
+           DISPLAY "=========================================".
+           DISPLAY "   Resumen de cierre del día - Calculadora".
+           DISPLAY "=========================================".
+           DISPLAY "  Cálculos realizados : " CALC-CONTADOR-CALC.
+           DISPLAY "  Errores detectados  : " CALC-CONTADOR-ERROR.
+           MOVE CALC-TOTAL-ACUM TO CALC-RESULTADO-ED.
+           DISPLAY "  Total acumulado     : " CALC-RESULTADO-ED.
+           DISPLAY "=========================================".
+
+       8000-EXIT.
+           EXIT.
