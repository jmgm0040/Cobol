@@ -0,0 +1,57 @@
+      *>=============================================================*
+      *>  CALCFLDS.CPY                                                *
+      *>  Campos de trabajo compartidos por el motor de cálculo de    *
+      *>  Calculadora (programa interactivo y variante por lotes).    *
+      *>  Se incluye con COPY en la WORKING-STORAGE SECTION de cada   *
+      *>  programa para que ambos evolucionen con los mismos campos.  *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial - extraída de            *
+      *>                      calculadora.cob al separar la variante   *
+      *>                      por lotes.                               *
+      *>    2026-08-09  JMGM  CALC-DIV-ERROR pasa a tener condiciones   *
+      *>                      de nivel 88 para el manejo de errores.    *
+      *>    2026-08-09  JMGM  CALC-NUM1/CALC-NUM2/CALC-RESULTADO        *
+      *>                      admiten dos decimales (V99) para          *
+      *>                      precios unitarios, tasas y ajustes.       *
+      *>    2026-08-09  JMGM  Se agrega CALC-LOG-STATUS para el          *
+      *>                      FILE STATUS de la bitácora de auditoría.  *
+      *>    2026-08-09  JMGM  CALC-NUM1/CALC-NUM2 pasan a PIC S9(5)V99    *
+      *>                      para admitir operandos negativos (p. ej.    *
+      *>                      reversos y ajustes).                       *
+      *>    2026-08-09  JMGM  Se agrega CALC-COCIENTE, cociente auxiliar  *
+      *>                      que exige el DIVIDE ... REMAINDER usado     *
+      *>                      por el operador de módulo (%). Se define   *
+      *>                      sin decimales para que el cociente se       *
+      *>                      trunque a entero y el resto sea el módulo   *
+      *>                      matemático esperado.                       *
+      *>    2026-08-09  JMGM  Se agrega CALC-RESULTADO-ED (imagen con     *
+      *>                      signo y punto decimal para el DISPLAY) y    *
+      *>                      los contadores/total del resumen de         *
+      *>                      cierre del día.                             *
+      *>    2026-08-09  JMGM  Se agrega CALC-LOG-ABIERTO-SW: a             *
+      *>                      diferencia de CALC-LOG-STATUS (que un       *
+      *>                      WRITE posterior puede volver a pisar),       *
+      *>                      este switch conserva si la bitácora          *
+      *>                      quedó realmente abierta, para que el        *
+      *>                      programa que la incluye pueda detener la    *
+      *>                      corrida en vez de seguir calculando sin      *
+      *>                      dejar rastro en la auditoría.                *
+      *>=============================================================*
+       01  CALC-NUM1               PIC S9(5)V99 VALUE ZEROS.
+       01  CALC-NUM2               PIC S9(5)V99 VALUE ZEROS.
+       01  CALC-OPERADOR           PIC X VALUE SPACE.
+       01  CALC-RESULTADO          PIC S9(10)V99 VALUE ZEROS.
+       01  CALC-RESULTADO-ED       PIC -(9)9.99.
+       77  CALC-COCIENTE           PIC S9(10) VALUE ZERO.
+       77  CALC-CONTADOR-CALC      PIC 9(07) VALUE ZERO.
+       77  CALC-CONTADOR-ERROR     PIC 9(07) VALUE ZERO.
+       77  CALC-TOTAL-ACUM         PIC S9(10)V99 VALUE ZEROS.
+       01  CALC-DIV-ERROR          PIC X VALUE SPACE.
+           88  CALC-DIV-ERROR-OFF       VALUE SPACE.
+           88  CALC-DIV-ERROR-ON        VALUE "E".
+       01  CALC-LOG-STATUS         PIC X(02) VALUE SPACES.
+           88  CALC-LOG-OK              VALUE "00".
+           88  CALC-LOG-NOT-FOUND       VALUE "35".
+       01  CALC-LOG-ABIERTO-SW     PIC X VALUE "N".
+           88  CALC-LOG-ABIERTO         VALUE "S".
