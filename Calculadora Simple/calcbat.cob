@@ -0,0 +1,181 @@
+             >>SOURCE FORMAT FREE
+      *>=============================================================*
+      *>  PROGRAM-ID.   CALCBAT                                       *
+      *>  AUTHOR.       JMGM                                          *
+      *>  Variante por lotes de Calculadora. Lee un archivo            *
+      *>  secuencial de transacciones (NUM1/OPERADOR/NUM2), calcula    *
+      *>  cada RESULTADO con el mismo motor que usa la versión          *
+      *>  interactiva, y escribe un archivo de salida con la           *
+      *>  transacción original más su RESULTADO - para poder encolar   *
+      *>  un lote completo de cálculos como un solo paso de trabajo    *
+      *>  en lugar de atenderlos uno por uno en la terminal.           *
+      *>                                                               *
+      *>  Historial de modificaciones:                                *
+      *>    2026-08-09  JMGM  Versión inicial.                         *
+      *>    2026-08-09  JMGM  Registros de transacción y resultado      *
+      *>                      amplían NUM1/NUM2/RESULTADO a V99.        *
+      *>    2026-08-09  JMGM  Cada transacción procesada se registra    *
+      *>                      también en la bitácora de auditoría       *
+      *>                      CALCLOG (ver CALCLOGP).                   *
+      *>    2026-08-09  JMGM  Registros de transacción y resultado      *
+      *>                      admiten NUM1/NUM2 negativos (reversos y    *
+      *>                      ajustes).                                 *
+      *>    2026-08-09  JMGM  Al terminar el lote se imprime el          *
+      *>                      resumen de cierre del día (ver CALCCALC).  *
+      *>    2026-08-09  JMGM  CALC-TRANS-FILE y CALC-RESULT-FILE          *
+      *>                      agregan FILE STATUS, verificado tras el     *
+      *>                      OPEN, igual que la bitácora CALCLOG: un      *
+      *>                      archivo de entrada ausente o una salida      *
+      *>                      que no se puede crear terminan el lote       *
+      *>                      con un mensaje y RETURN-CODE, en vez de      *
+      *>                      un aborto sin control del runtime.           *
+      *>    2026-08-09  JMGM  Si la bitácora CALCLOG no se pudo abrir,      *
+      *>                      el lote ya no procesa transacciones sin      *
+      *>                      dejar rastro de auditoría: 1000-INICIALIZAR  *
+      *>                      marca CALCBAT-EOF y el lote termina sin       *
+      *>                      leer ninguna transacción.                    *
+      *>=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCBAT.
+       AUTHOR. JMGM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALCBAT-TRANS-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALCBAT-RESULT-STATUS.
+
+           COPY CALCLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-REC.
+           05  CT-NUM1             PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           05  CT-OPERADOR         PIC X.
+           05  CT-NUM2             PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+
+       FD  CALC-RESULT-FILE.
+       01  CALC-RESULT-REC.
+           05  CR-NUM1             PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           05  CR-OPERADOR         PIC X.
+           05  CR-NUM2             PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           05  CR-RESULTADO        PIC S9(10)V99 SIGN IS LEADING SEPARATE.
+
+       COPY CALCLFD.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CALCFLDS.
+
+       01  CALCBAT-EOF-SW          PIC X VALUE "N".
+           88  CALCBAT-EOF              VALUE "Y".
+
+       01  CALCBAT-TRANS-STATUS    PIC X(02) VALUE SPACES.
+           88  CALCBAT-TRANS-OK         VALUE "00".
+       01  CALCBAT-RESULT-STATUS   PIC X(02) VALUE SPACES.
+           88  CALCBAT-RESULT-OK        VALUE "00".
+
+       01  CALCBAT-TRANS-ABIERTO-SW  PIC X VALUE "N".
+           88  CALCBAT-TRANS-ABIERTO      VALUE "S".
+       01  CALCBAT-RESULT-ABIERTO-SW PIC X VALUE "N".
+           88  CALCBAT-RESULT-ABIERTO     VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL CALCBAT-EOF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF CALCBAT-TRANS-OK
+               SET CALCBAT-TRANS-ABIERTO TO TRUE
+           ELSE
+               DISPLAY "Error: no se pudo abrir el archivo de "
+                   "transacciones CALCIN."
+               MOVE 16 TO RETURN-CODE
+               SET CALCBAT-EOF TO TRUE
+           END-IF.
+
+           IF CALCBAT-TRANS-ABIERTO
+               OPEN OUTPUT CALC-RESULT-FILE
+               IF CALCBAT-RESULT-OK
+                   SET CALCBAT-RESULT-ABIERTO TO TRUE
+                   PERFORM 4900-ABRIR-BITACORA THRU 4900-EXIT
+                   IF CALC-LOG-ABIERTO
+                       PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT
+                   ELSE
+                       SET CALCBAT-EOF TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Error: no se pudo abrir el archivo de "
+                       "resultados CALCOUT."
+                   MOVE 16 TO RETURN-CODE
+                   SET CALCBAT-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-TRANSACCION.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET CALCBAT-EOF TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE CT-NUM1            TO CALC-NUM1.
+           MOVE CT-OPERADOR        TO CALC-OPERADOR.
+           MOVE CT-NUM2            TO CALC-NUM2.
+
+           PERFORM 4000-CALCULAR-RESULTADO THRU 4000-CALCULAR-RESULTADO-EXIT.
+           PERFORM 5000-REGISTRAR-BITACORA THRU 5000-EXIT.
+
+           MOVE CALC-NUM1          TO CR-NUM1.
+           MOVE CALC-OPERADOR      TO CR-OPERADOR.
+           MOVE CALC-NUM2          TO CR-NUM2.
+           MOVE CALC-RESULTADO     TO CR-RESULTADO.
+           WRITE CALC-RESULT-REC.
+
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           PERFORM 8000-IMPRIMIR-RESUMEN THRU 8000-EXIT.
+           IF CALCBAT-TRANS-ABIERTO
+               CLOSE CALC-TRANS-FILE
+           END-IF.
+           IF CALCBAT-RESULT-ABIERTO
+               CLOSE CALC-RESULT-FILE
+           END-IF.
+           IF CALC-LOG-ABIERTO
+               CLOSE CALC-LOG-FILE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
+
+       COPY CALCCALC.
+
+       COPY CALCLOGP.
+
+       END PROGRAM CALCBAT.
